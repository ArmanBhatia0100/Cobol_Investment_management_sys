@@ -5,12 +5,54 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT STOCKS-FILE ASSIGN TO '..\STOCKS.txt'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS STOCK-SYMBOL-IN
+               FILE STATUS IS WS-STOCKS-STATUS.
+
+           SELECT PORTFOLIO-FILE ASSIGN TO WS-PORTFOLIO-PATH
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT REPORT-FILE ASSIGN TO WS-REPORT-PATH
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT EXCEPTION-FILE ASSIGN TO WS-EXCEPTION-PATH
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT REJECT-FILE ASSIGN TO WS-REJECT-PATH
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT SORT-WORK-FILE ASSIGN TO '..\SRTWORK.tmp'.
+
+           SELECT SYM-SORT-FILE ASSIGN TO '..\SYMWORK.tmp'.
+
+           SELECT HISTORY-FILE ASSIGN TO WS-HISTORY-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-HISTORY-STATUS.
+
+           SELECT TREND-REPORT-FILE ASSIGN TO WS-TREND-PATH
                ORGANIZATION IS LINE SEQUENTIAL.
 
-           SELECT PORTFOLIO-FILE ASSIGN TO '..\PORTFOLIO.txt'
+           SELECT TREND-SORT-FILE ASSIGN TO '..\TRNDWORK.tmp'.
+
+           SELECT ALLOCATION-REPORT-FILE ASSIGN TO WS-ALLOCATION-PATH
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT SECTOR-SORT-FILE ASSIGN TO '..\SECTWORK.tmp'.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO WS-CHECKPOINT-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHECKPOINT-STATUS.
+
+           SELECT CHECKPOINT-DETAIL-FILE ASSIGN TO WS-CKPT-DETAIL-PATH
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT CHECKPOINT-DETAIL-TEMP-FILE ASSIGN TO
+               '..\CKPTDTMP.tmp'
                ORGANIZATION IS LINE SEQUENTIAL.
 
-           SELECT REPORT-FILE ASSIGN TO '..\REPORT-OUT.txt'
+      * Scratch buffer shared by the log-truncation paragraphs.
+           SELECT LOG-TEMP-FILE ASSIGN TO '..\LOGTMP.tmp'
                ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
@@ -20,36 +62,248 @@
            05 STOCK-SYMBOL-IN      PIC X(7).
            05 STOCK-NAME-IN        PIC X(25).
            05 CLOSING-PRICE-IN     PIC 9(4)V99.
+           05 STOCK-SECTOR-IN      PIC X(10).
 
        FD PORTFOLIO-FILE.
        01 INVESTMENT-RECORD.
            05 INVESTMENT-SYMBOL    PIC X(7).
-           05 INVESTMENT-SHARES    PIC 9(5).
-           05 AVERAGE-COST         PIC 9(4)V99.
+           05 LOT-ACQUISITION-DATE PIC 9(8).
+           05 LOT-SHARES           PIC 9(5).
+           05 LOT-COST             PIC 9(4)V99.
 
        FD REPORT-FILE.
        01 REPORT-RECORD            PIC X(132).
 
+       FD EXCEPTION-FILE.
+       01 EXCEPTION-RECORD         PIC X(80).
+
+       FD REJECT-FILE.
+       01 REJECT-RECORD            PIC X(80).
+
+       FD HISTORY-FILE.
+       01 HISTORY-RECORD.
+           05 HIST-RUN-DATE        PIC 9(8).
+           05 FILLER               PIC X(1).
+           05 HIST-SYMBOL          PIC X(7).
+           05 FILLER               PIC X(1).
+           05 HIST-STOCK-NAME      PIC X(25).
+           05 FILLER               PIC X(1).
+           05 HIST-CLOSING-PRICE   PIC 9(4)V99.
+           05 FILLER               PIC X(1).
+           05 HIST-MARKET-VALUE    PIC 9(9)V99.
+
+       FD TREND-REPORT-FILE.
+       01 TREND-REPORT-RECORD      PIC X(132).
+
+       FD ALLOCATION-REPORT-FILE.
+       01 ALLOCATION-REPORT-RECORD PIC X(132).
+
+       FD CHECKPOINT-FILE.
+       01 CHECKPOINT-RECORD.
+           05 CKPT-READ-COUNT      PIC 9(9).
+           05 FILLER               PIC X(1).
+           05 CKPT-EXCEPTION-COUNT PIC 9(9).
+           05 FILLER               PIC X(1).
+           05 CKPT-REJECT-COUNT    PIC 9(9).
+           05 FILLER               PIC X(1).
+           05 CKPT-DETAIL-COUNT    PIC 9(9).
+
+      * One line per accepted tax lot, carried forward across resumes.
+       FD CHECKPOINT-DETAIL-FILE.
+       01 CKPT-DETAIL-RECORD.
+           05 CKDT-GAIN-LOSS        PIC S9(9)V99.
+           05 FILLER                PIC X(1).
+           05 CKDT-MARKET-VALUE     PIC 9(9)V99.
+           05 FILLER                PIC X(1).
+           05 CKDT-SYMBOL           PIC X(7).
+           05 FILLER                PIC X(1).
+           05 CKDT-ACQUISITION-DATE PIC 9(8).
+           05 FILLER                PIC X(1).
+           05 CKDT-STOCK-NAME       PIC X(25).
+           05 FILLER                PIC X(1).
+           05 CKDT-SHARES           PIC 9(5).
+           05 FILLER                PIC X(1).
+           05 CKDT-UNIT-COST        PIC 9(4)V99.
+           05 FILLER                PIC X(1).
+           05 CKDT-CLOSING-PRICE    PIC 9(4)V99.
+           05 FILLER                PIC X(1).
+           05 CKDT-COST-BASE        PIC 9(9)V99.
+
+      * Scratch record for TRUNCATE-CHECKPOINT-DETAIL.
+       FD CHECKPOINT-DETAIL-TEMP-FILE.
+       01 CKPT-DETAIL-TEMP-RECORD  PIC X(98).
+
+       FD LOG-TEMP-FILE.
+       01 LOG-TEMP-RECORD          PIC X(80).
+
+       SD SORT-WORK-FILE.
+       01 SORT-RECORD.
+           05 SORT-GAIN-LOSS       PIC S9(9)V99.
+           05 SORT-MARKET-VALUE    PIC 9(9)V99.
+           05 SORT-SYMBOL          PIC X(7).
+           05 SORT-ACQUISITION-DATE PIC 9(8).
+           05 SORT-STOCK-NAME      PIC X(25).
+           05 SORT-SHARES          PIC 9(5).
+           05 SORT-UNIT-COST       PIC 9(4)V99.
+           05 SORT-CLOSING-PRICE   PIC 9(4)V99.
+           05 SORT-COST-BASE       PIC 9(9)V99.
+
+       SD SYM-SORT-FILE.
+       01 SYM-SORT-RECORD.
+           05 SYM-SORT-SYMBOL      PIC X(7).
+           05 SYM-SORT-STOCK-NAME  PIC X(25).
+           05 SYM-SORT-SHARES      PIC 9(5).
+           05 SYM-SORT-COST-BASE   PIC 9(9)V99.
+           05 SYM-SORT-MARKET-VALUE PIC 9(9)V99.
+           05 SYM-SORT-GAIN-LOSS   PIC S9(9)V99.
+           05 SYM-SORT-CLOSING-PRICE PIC 9(4)V99.
+
+       SD TREND-SORT-FILE.
+       01 TREND-RECORD.
+           05 TRND-SYMBOL          PIC X(7).
+           05 TRND-RUN-DATE        PIC 9(8).
+           05 TRND-STOCK-NAME      PIC X(25).
+           05 TRND-CLOSING-PRICE   PIC 9(4)V99.
+           05 TRND-MARKET-VALUE    PIC 9(9)V99.
+
+       SD SECTOR-SORT-FILE.
+       01 SECTOR-SORT-RECORD.
+           05 SECT-SORT-SECTOR     PIC X(10).
+           05 SECT-SORT-MARKET-VALUE PIC 9(9)V99.
+
        WORKING-STORAGE SECTION.
-       01 STOCK-TABLE.
-           05 STOCK-ENTRY OCCURS 20 TIMES.
-               10 STOCK-SYMBOL     PIC X(7).
-               10 STOCK-NAME       PIC X(25).
-               10 CLOSING-PRICE    PIC 9(4)V99.
-       01 STOCK-COUNT              PIC 99 VALUE 0.
+       01 WS-ARG-INDEX             PIC 9(2) VALUE 1.
+       01 WS-SORT-OPTION           PIC X(11) VALUE SPACES.
+       01 WS-CLIENT-ID             PIC X(10) VALUE SPACES.
+       01 WS-PORTFOLIO-PATH        PIC X(40) VALUE SPACES.
+       01 WS-REPORT-PATH           PIC X(40) VALUE SPACES.
+       01 WS-EXCEPTION-PATH        PIC X(40) VALUE SPACES.
+       01 WS-REJECT-PATH           PIC X(40) VALUE SPACES.
+       01 WS-HISTORY-PATH          PIC X(40) VALUE SPACES.
+       01 WS-TREND-PATH            PIC X(40) VALUE SPACES.
+       01 WS-ALLOCATION-PATH       PIC X(40) VALUE SPACES.
+       01 WS-CHECKPOINT-PATH       PIC X(40) VALUE SPACES.
+       01 WS-CKPT-DETAIL-PATH      PIC X(40) VALUE SPACES.
+       01 WS-CKPT-DETAIL-EOF       PIC X VALUE 'N'.
+       01 WS-DETAIL-COUNT          PIC 9(9) VALUE 0.
+       01 WS-DETAIL-KEPT-COUNT     PIC 9(9) VALUE 0.
+       01 WS-EXCEPTION-KEEP-COUNT  PIC 9(9) VALUE 0.
+       01 WS-REJECT-KEEP-COUNT     PIC 9(9) VALUE 0.
+       01 WS-LOG-KEPT-COUNT        PIC 9(9) VALUE 0.
+       01 WS-LOG-EOF               PIC X VALUE 'N'.
+       01 SORT-EOF                 PIC X VALUE 'N'.
+       01 WS-STOCKS-STATUS         PIC XX.
+       01 WS-HISTORY-STATUS        PIC XX.
+       01 STOCK-FOUND              PIC X VALUE 'N'.
+           88 STOCK-WAS-FOUND      VALUE 'Y'.
 
        01 END-OF-FILE              PIC X VALUE 'N'.
-       01 RECORD-READ-COUNT        PIC 9(3) VALUE 0.
-       01 RECORD-WRITE-COUNT       PIC 9(3) VALUE 0.
+       01 RECORD-READ-COUNT        PIC 9(9) VALUE 0.
+       01 RECORD-WRITE-COUNT       PIC 9(9) VALUE 0.
+       01 EXCEPTION-COUNT          PIC 9(9) VALUE 0.
+       01 REJECT-COUNT             PIC 9(9) VALUE 0.
        01 I                        PIC 99.
-       01 FOUND-INDEX              PIC 99.
+
+       01 WS-CHECKPOINT-STATUS     PIC XX.
+       01 WS-CHECKPOINT-COUNT      PIC 9(9) VALUE 0.
+       01 WS-CHECKPOINT-INTERVAL   PIC 9(5) VALUE 50.
+       01 WS-SKIP-COUNT            PIC 9(9) VALUE 0.
+
+       01 SYM-EOF                  PIC X VALUE 'N'.
+       01 CB-FIRST-RECORD          PIC X VALUE 'Y'.
+       01 CB-SYMBOL                PIC X(7).
+       01 CB-STOCK-NAME            PIC X(25).
+       01 CB-SHARES                PIC 9(7).
+       01 CB-COST-BASE             PIC 9(9)V99.
+       01 CB-MARKET-VALUE          PIC 9(9)V99.
+       01 CB-GAIN-LOSS             PIC S9(9)V99.
+       01 CB-CLOSING-PRICE         PIC 9(4)V99.
+
+       01 WS-TODAY-DATE            PIC 9(8).
+       01 WS-TREND-OPTION          PIC X(10) VALUE SPACES.
+       01 WS-WINDOW-DAYS           PIC 9(3) VALUE 7.
+       01 WS-THRESHOLD-INTEGER     PIC S9(9).
+       01 WS-THRESHOLD-DATE        PIC 9(8).
+
+       01 TREND-EOF                PIC X VALUE 'N'.
+       01 TCB-FIRST-RECORD         PIC X VALUE 'Y'.
+       01 TCB-SYMBOL               PIC X(7).
+       01 TCB-STOCK-NAME           PIC X(25).
+       01 TCB-FIRST-DATE           PIC 9(8).
+       01 TCB-FIRST-PRICE          PIC 9(4)V99.
+       01 TCB-FIRST-MARKET-VALUE   PIC 9(9)V99.
+       01 TCB-LAST-DATE            PIC 9(8).
+       01 TCB-LAST-PRICE           PIC 9(4)V99.
+       01 TCB-LAST-MARKET-VALUE    PIC 9(9)V99.
+
+       01 WS-PRICE-DELTA           PIC S9(5)V99.
+       01 WS-MV-DELTA              PIC S9(9)V99.
+       01 EDITED-PRICE-DELTA       PIC $Z,ZZ9.99-.
+       01 EDITED-MV-DELTA          PIC $ZZ,ZZZ,ZZ9.99-.
+
+       01 WS-TREND-LINE.
+           05 T-SYMBOL             PIC X(7).
+           05 FILLER               PIC X(2) VALUE SPACES.
+           05 T-STOCK-NAME         PIC X(25).
+           05 FILLER               PIC X(2) VALUE SPACES.
+           05 T-FIRST-DATE         PIC 9(8).
+           05 FILLER               PIC X(2) VALUE SPACES.
+           05 T-FIRST-PRICE        PIC $Z,ZZ9.99.
+           05 FILLER               PIC X(2) VALUE SPACES.
+           05 T-LAST-DATE          PIC 9(8).
+           05 FILLER               PIC X(2) VALUE SPACES.
+           05 T-LAST-PRICE         PIC $Z,ZZ9.99.
+           05 FILLER               PIC X(2) VALUE SPACES.
+           05 T-PRICE-DELTA        PIC $Z,ZZ9.99-.
+           05 FILLER               PIC X(2) VALUE SPACES.
+           05 T-MV-DELTA           PIC $ZZ,ZZZ,ZZ9.99-.
+
+       01 WS-TREND-HEADER-LINE.
+           05 TH-SYMBOL            PIC X(7).
+           05 FILLER               PIC X(2) VALUE SPACES.
+           05 TH-STOCK-NAME        PIC X(25).
+           05 FILLER               PIC X(2) VALUE SPACES.
+           05 TH-FIRST-DATE        PIC X(9).
+           05 FILLER               PIC X(1) VALUE SPACES.
+           05 TH-FIRST-PRICE       PIC X(10).
+           05 FILLER               PIC X(1) VALUE SPACES.
+           05 TH-LAST-DATE         PIC X(8).
+           05 FILLER               PIC X(2) VALUE SPACES.
+           05 TH-LAST-PRICE        PIC X(9).
+           05 FILLER               PIC X(2) VALUE SPACES.
+           05 TH-PRICE-DELTA       PIC X(9).
+           05 FILLER               PIC X(2) VALUE SPACES.
+           05 TH-MV-DELTA          PIC X(13).
+
+       01 WS-EXCEPTION-LINE.
+           05 EXC-SYMBOL           PIC X(7).
+           05 FILLER               PIC X(3) VALUE SPACES.
+           05 EXC-SHARES           PIC ZZ,ZZ9.
+           05 FILLER               PIC X(3) VALUE SPACES.
+           05 EXC-AVERAGE-COST     PIC $Z,ZZZ,ZZ9.99.
+           05 FILLER               PIC X(3) VALUE SPACES.
+           05 EXC-REASON           PIC X(42).
+
+       01 WS-REJECT-LINE.
+           05 REJ-SYMBOL           PIC X(7).
+           05 FILLER               PIC X(3) VALUE SPACES.
+           05 REJ-SHARES           PIC X(7).
+           05 FILLER               PIC X(3) VALUE SPACES.
+           05 REJ-COST             PIC X(9).
+           05 FILLER               PIC X(3) VALUE SPACES.
+           05 REJ-REASON           PIC X(42).
 
 
        01 CALC-COST-BASE           PIC 9(9)V99.
        01 CALC-MARKET-VALUE        PIC 9(9)V99.
        01 CALC-GAIN-LOSS           PIC S9(9)V99.
 
+       01 WS-TOTAL-COST-BASE       PIC 9(9)V99 VALUE 0.
+       01 WS-TOTAL-MARKET-VALUE    PIC 9(9)V99 VALUE 0.
+       01 WS-TOTAL-GAIN-LOSS       PIC S9(9)V99 VALUE 0.
+
        01 EDITED-SHARES            PIC ZZ,ZZ9.
+       01 EDITED-SYM-SHARES        PIC Z,ZZZ,ZZ9.
        01 EDITED-UNIT-COST         PIC $Z,ZZZ,ZZ9.99.
        01 EDITED-CLOSING-PRICE     PIC $Z,ZZZ,ZZ9.99.
        01 EDITED-COST-BASE         PIC $ZZ,ZZZ,ZZ9.99.
@@ -57,11 +311,17 @@
        01 EDITED-GAIN-LOSS         PIC $ZZ,ZZZ,ZZ9.99-.
 
        01 WS-REPORT-LINE.
+           05 WS-SYMBOL            PIC X(7).
+           05 FILLER               PIC X(2) VALUE SPACES.
+
+           05 WS-ACQ-DATE          PIC 9(8).
+           05 FILLER               PIC X(2) VALUE SPACES.
+
            05 WS-STOCK-NAME        PIC X(25).
-           05 FILLER               PIC X(3) VALUE SPACES.
+           05 FILLER               PIC X(1) VALUE SPACES.
 
-           05 WS-SHARES            PIC ZZ,ZZ9.
-           05 FILLER               PIC X(3) VALUE SPACES.
+           05 WS-SHARES            PIC Z,ZZZ,ZZ9.
+           05 FILLER               PIC X(1) VALUE SPACES.
 
            05 WS-UNIT-COST         PIC $$,$$9.99.
            05 FILLER               PIC X(1) VALUE SPACES.
@@ -78,11 +338,17 @@
            05 WS-GAIN-LOSS         PIC $$$,$$9.99-.
 
         01 WS-HEADER-LINE.
+           05 HEADER-SYMBOL            PIC X(7).
+           05 FILLER               PIC X(2) VALUE SPACES.
+
+           05 HEADER-ACQ-DATE          PIC X(8).
+           05 FILLER               PIC X(2) VALUE SPACES.
+
            05 HEADER-STOCK-NAME        PIC X(25).
-           05 FILLER               PIC X(3) VALUE SPACES.
+           05 FILLER               PIC X(1) VALUE SPACES.
 
-           05 HEADER-SHARES            PIC X(6).
-           05 FILLER               PIC X(3) VALUE SPACES.
+           05 HEADER-SHARES            PIC X(9).
+           05 FILLER               PIC X(1) VALUE SPACES.
 
            05 HEADER-UNIT-COST         PIC X(9).
            05 FILLER               PIC X(3) VALUE SPACES.
@@ -98,6 +364,28 @@
 
            05 HEADER-GAIN-LOSS         PIC X(10).
 
+       01 SECT-EOF                 PIC X VALUE 'N'.
+       01 SCB-FIRST-RECORD         PIC X VALUE 'Y'.
+       01 SCB-SECTOR               PIC X(10).
+       01 SCB-MARKET-VALUE         PIC 9(9)V99.
+       01 WS-SECTOR-PERCENT        PIC 999V99.
+
+       01 WS-ALLOCATION-LINE.
+           05 ALLOC-SECTOR         PIC X(10).
+           05 FILLER               PIC X(3) VALUE SPACES.
+           05 ALLOC-MARKET-VALUE   PIC $ZZ,ZZZ,ZZ9.99.
+           05 FILLER               PIC X(3) VALUE SPACES.
+           05 ALLOC-PERCENT        PIC ZZ9.99.
+           05 FILLER               PIC X(1) VALUE SPACES.
+           05 FILLER               PIC X(1) VALUE '%'.
+
+       01 WS-ALLOCATION-HEADER-LINE.
+           05 AH-SECTOR            PIC X(10).
+           05 FILLER               PIC X(3) VALUE SPACES.
+           05 AH-MARKET-VALUE      PIC X(13).
+           05 FILLER               PIC X(3) VALUE SPACES.
+           05 AH-PERCENT           PIC X(7).
+
        01 SEPARATOR-LINE           PIC X(132) VALUE ALL '='.
 
 
@@ -106,34 +394,228 @@
            PERFORM INITIALIZATION
            PERFORM PROCESS-RECORDS
            PERFORM TERMINATION
+           PERFORM TREND-REPORT
+           PERFORM ALLOCATION-REPORT
            STOP RUN.
 
        INITIALIZATION.
+           DISPLAY WS-ARG-INDEX UPON ARGUMENT-NUMBER
+           ACCEPT WS-SORT-OPTION FROM ARGUMENT-VALUE
+           MOVE 2 TO WS-ARG-INDEX
+           DISPLAY WS-ARG-INDEX UPON ARGUMENT-NUMBER
+           ACCEPT WS-TREND-OPTION FROM ARGUMENT-VALUE
+           IF WS-TREND-OPTION = 'MONTHLY'
+               MOVE 30 TO WS-WINDOW-DAYS
+           ELSE
+               MOVE 7 TO WS-WINDOW-DAYS
+           END-IF
+           MOVE 3 TO WS-ARG-INDEX
+           DISPLAY WS-ARG-INDEX UPON ARGUMENT-NUMBER
+           ACCEPT WS-CLIENT-ID FROM ARGUMENT-VALUE
+           PERFORM BUILD-FILE-PATHS
+           ACCEPT WS-TODAY-DATE FROM DATE YYYYMMDD
+           COMPUTE WS-THRESHOLD-INTEGER =
+               FUNCTION INTEGER-OF-DATE(WS-TODAY-DATE) - WS-WINDOW-DAYS
+           MOVE FUNCTION DATE-OF-INTEGER(WS-THRESHOLD-INTEGER)
+               TO WS-THRESHOLD-DATE
+           PERFORM READ-CHECKPOINT
+           MOVE EXCEPTION-COUNT TO WS-EXCEPTION-KEEP-COUNT
+           MOVE REJECT-COUNT TO WS-REJECT-KEEP-COUNT
+           PERFORM TRUNCATE-EXCEPTION-FILE
+           PERFORM TRUNCATE-REJECT-FILE
            OPEN INPUT STOCKS-FILE
+           IF WS-STOCKS-STATUS NOT = '00'
+               DISPLAY 'UNABLE TO OPEN STOCK MASTER, STATUS='
+                   WS-STOCKS-STATUS
+               STOP RUN
+           END-IF
            OPEN INPUT PORTFOLIO-FILE
+      * REPORT-FILE is always rebuilt in full (BUILD-SORT-FILE replays
+      * carried-forward lots); EXCEPTION-FILE/REJECT-FILE just extend.
+           IF WS-CHECKPOINT-COUNT > 0
+               OPEN EXTEND EXCEPTION-FILE
+               OPEN EXTEND REJECT-FILE
+           ELSE
+               OPEN OUTPUT EXCEPTION-FILE
+               OPEN OUTPUT REJECT-FILE
+           END-IF
            OPEN OUTPUT REPORT-FILE
-           PERFORM LOAD-STOCK-TABLE
+           OPEN EXTEND HISTORY-FILE
+           IF WS-HISTORY-STATUS NOT = '00'
+               OPEN OUTPUT HISTORY-FILE
+           END-IF
            PERFORM WRITE-HEADER
            PERFORM WRITE-SEPARATOR.
 
-       LOAD-STOCK-TABLE.
-           MOVE 1 TO I
-           MOVE 'N' TO END-OF-FILE
-           PERFORM UNTIL END-OF-FILE = 'Y' OR I > 20
-               READ STOCKS-FILE INTO STOCK-RECORD
+       BUILD-FILE-PATHS.
+           IF WS-CLIENT-ID = SPACES
+               MOVE '..\PORTFOLIO.txt' TO WS-PORTFOLIO-PATH
+               MOVE '..\REPORT-OUT.txt' TO WS-REPORT-PATH
+               MOVE '..\EXCEPTIONS.txt' TO WS-EXCEPTION-PATH
+               MOVE '..\REJECTS.txt' TO WS-REJECT-PATH
+               MOVE '..\PRICE-HISTORY.txt' TO WS-HISTORY-PATH
+               MOVE '..\TREND-REPORT.txt' TO WS-TREND-PATH
+               MOVE '..\ALLOCATION-REPORT.txt' TO WS-ALLOCATION-PATH
+               MOVE '..\CHECKPOINT.txt' TO WS-CHECKPOINT-PATH
+               MOVE '..\CHECKPOINT-DETAIL.txt' TO WS-CKPT-DETAIL-PATH
+           ELSE
+               STRING '..\' DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-CLIENT-ID) DELIMITED BY SIZE
+                   '-PORTFOLIO.txt' DELIMITED BY SIZE
+                   INTO WS-PORTFOLIO-PATH
+               STRING '..\' DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-CLIENT-ID) DELIMITED BY SIZE
+                   '-REPORT-OUT.txt' DELIMITED BY SIZE
+                   INTO WS-REPORT-PATH
+               STRING '..\' DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-CLIENT-ID) DELIMITED BY SIZE
+                   '-EXCEPTIONS.txt' DELIMITED BY SIZE
+                   INTO WS-EXCEPTION-PATH
+               STRING '..\' DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-CLIENT-ID) DELIMITED BY SIZE
+                   '-REJECTS.txt' DELIMITED BY SIZE
+                   INTO WS-REJECT-PATH
+               STRING '..\' DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-CLIENT-ID) DELIMITED BY SIZE
+                   '-PRICE-HISTORY.txt' DELIMITED BY SIZE
+                   INTO WS-HISTORY-PATH
+               STRING '..\' DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-CLIENT-ID) DELIMITED BY SIZE
+                   '-TREND-REPORT.txt' DELIMITED BY SIZE
+                   INTO WS-TREND-PATH
+               STRING '..\' DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-CLIENT-ID) DELIMITED BY SIZE
+                   '-ALLOCATION-REPORT.txt' DELIMITED BY SIZE
+                   INTO WS-ALLOCATION-PATH
+               STRING '..\' DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-CLIENT-ID) DELIMITED BY SIZE
+                   '-CHECKPOINT.txt' DELIMITED BY SIZE
+                   INTO WS-CHECKPOINT-PATH
+               STRING '..\' DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-CLIENT-ID) DELIMITED BY SIZE
+                   '-CHECKPOINT-DETAIL.txt' DELIMITED BY SIZE
+                   INTO WS-CKPT-DETAIL-PATH
+           END-IF.
+
+       READ-CHECKPOINT.
+           MOVE 0 TO WS-CHECKPOINT-COUNT
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CHECKPOINT-STATUS = '00'
+               READ CHECKPOINT-FILE INTO CHECKPOINT-RECORD
                    AT END
-                       MOVE 'Y' TO END-OF-FILE
+                       MOVE 0 TO WS-CHECKPOINT-COUNT
                    NOT AT END
-                       MOVE STOCK-SYMBOL-IN TO STOCK-SYMBOL(I)
-                       MOVE STOCK-NAME-IN TO STOCK-NAME(I)
-                       MOVE CLOSING-PRICE-IN TO CLOSING-PRICE(I)
-                       ADD 1 TO I
+                       MOVE CKPT-READ-COUNT TO WS-CHECKPOINT-COUNT
+                       MOVE CKPT-READ-COUNT TO RECORD-READ-COUNT
+                       MOVE CKPT-EXCEPTION-COUNT TO EXCEPTION-COUNT
+                       MOVE CKPT-REJECT-COUNT TO REJECT-COUNT
+                       MOVE CKPT-DETAIL-COUNT TO WS-DETAIL-COUNT
                END-READ
-           END-PERFORM
-           SUBTRACT 1 FROM I
-           MOVE I TO STOCK-COUNT.
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+      * RECORD-WRITE-COUNT and the WS-TOTAL-* accumulators stay at
+      * their zero values here; the lot replay below recomputes them.
+       WRITE-CHECKPOINT-IF-DUE.
+           IF FUNCTION MOD(RECORD-READ-COUNT WS-CHECKPOINT-INTERVAL)
+                   = 0
+               OPEN OUTPUT CHECKPOINT-FILE
+               MOVE RECORD-READ-COUNT TO CKPT-READ-COUNT
+               MOVE EXCEPTION-COUNT TO CKPT-EXCEPTION-COUNT
+               MOVE REJECT-COUNT TO CKPT-REJECT-COUNT
+               MOVE WS-DETAIL-COUNT TO CKPT-DETAIL-COUNT
+               WRITE CHECKPOINT-RECORD
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       CLEAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           MOVE 0 TO CKPT-READ-COUNT
+           MOVE 0 TO CKPT-EXCEPTION-COUNT
+           MOVE 0 TO CKPT-REJECT-COUNT
+           MOVE 0 TO CKPT-DETAIL-COUNT
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE
+           MOVE 0 TO WS-DETAIL-COUNT
+           OPEN OUTPUT CHECKPOINT-DETAIL-FILE
+           CLOSE CHECKPOINT-DETAIL-FILE.
+
+      * Resume must not double-write the overlap window; trim the
+      * log back to the count actually saved at the last checkpoint.
+       TRUNCATE-EXCEPTION-FILE.
+           IF WS-CHECKPOINT-COUNT > 0
+               MOVE 0 TO WS-LOG-KEPT-COUNT
+               MOVE 'N' TO WS-LOG-EOF
+               OPEN INPUT EXCEPTION-FILE
+               OPEN OUTPUT LOG-TEMP-FILE
+               PERFORM UNTIL WS-LOG-EOF = 'Y'
+                       OR WS-LOG-KEPT-COUNT >= WS-EXCEPTION-KEEP-COUNT
+                   READ EXCEPTION-FILE
+                       AT END
+                           MOVE 'Y' TO WS-LOG-EOF
+                       NOT AT END
+                           MOVE EXCEPTION-RECORD TO LOG-TEMP-RECORD
+                           WRITE LOG-TEMP-RECORD
+                           ADD 1 TO WS-LOG-KEPT-COUNT
+                   END-READ
+               END-PERFORM
+               CLOSE EXCEPTION-FILE
+               CLOSE LOG-TEMP-FILE
+               MOVE 'N' TO WS-LOG-EOF
+               OPEN INPUT LOG-TEMP-FILE
+               OPEN OUTPUT EXCEPTION-FILE
+               PERFORM UNTIL WS-LOG-EOF = 'Y'
+                   READ LOG-TEMP-FILE
+                       AT END
+                           MOVE 'Y' TO WS-LOG-EOF
+                       NOT AT END
+                           MOVE LOG-TEMP-RECORD TO EXCEPTION-RECORD
+                           WRITE EXCEPTION-RECORD
+                   END-READ
+               END-PERFORM
+               CLOSE LOG-TEMP-FILE
+               CLOSE EXCEPTION-FILE
+           END-IF.
+
+      * Same as TRUNCATE-EXCEPTION-FILE, for REJECT-FILE.
+       TRUNCATE-REJECT-FILE.
+           IF WS-CHECKPOINT-COUNT > 0
+               MOVE 0 TO WS-LOG-KEPT-COUNT
+               MOVE 'N' TO WS-LOG-EOF
+               OPEN INPUT REJECT-FILE
+               OPEN OUTPUT LOG-TEMP-FILE
+               PERFORM UNTIL WS-LOG-EOF = 'Y'
+                       OR WS-LOG-KEPT-COUNT >= WS-REJECT-KEEP-COUNT
+                   READ REJECT-FILE
+                       AT END
+                           MOVE 'Y' TO WS-LOG-EOF
+                       NOT AT END
+                           MOVE REJECT-RECORD TO LOG-TEMP-RECORD
+                           WRITE LOG-TEMP-RECORD
+                           ADD 1 TO WS-LOG-KEPT-COUNT
+                   END-READ
+               END-PERFORM
+               CLOSE REJECT-FILE
+               CLOSE LOG-TEMP-FILE
+               MOVE 'N' TO WS-LOG-EOF
+               OPEN INPUT LOG-TEMP-FILE
+               OPEN OUTPUT REJECT-FILE
+               PERFORM UNTIL WS-LOG-EOF = 'Y'
+                   READ LOG-TEMP-FILE
+                       AT END
+                           MOVE 'Y' TO WS-LOG-EOF
+                       NOT AT END
+                           MOVE LOG-TEMP-RECORD TO REJECT-RECORD
+                           WRITE REJECT-RECORD
+                   END-READ
+               END-PERFORM
+               CLOSE LOG-TEMP-FILE
+               CLOSE REJECT-FILE
+           END-IF.
 
        WRITE-HEADER.
+           MOVE 'SYMBOL' TO HEADER-SYMBOL
+           MOVE 'ACQ DATE' TO HEADER-ACQ-DATE
            MOVE 'STOK NAME ' TO HEADER-STOCK-NAME
            MOVE '#SHARES' TO HEADER-SHARES
            MOVE 'UNIT COST' TO HEADER-UNIT-COST
@@ -150,7 +632,46 @@
            WRITE REPORT-RECORD.
 
        PROCESS-RECORDS.
+           IF WS-SORT-OPTION = 'MARKETVALUE'
+               SORT SORT-WORK-FILE
+                   ON DESCENDING KEY SORT-MARKET-VALUE
+                   INPUT PROCEDURE IS BUILD-SORT-FILE
+                   OUTPUT PROCEDURE IS WRITE-SORTED-REPORT
+           ELSE
+               SORT SORT-WORK-FILE
+                   ON DESCENDING KEY SORT-GAIN-LOSS
+                   INPUT PROCEDURE IS BUILD-SORT-FILE
+                   OUTPUT PROCEDURE IS WRITE-SORTED-REPORT
+           END-IF
+           PERFORM REOPEN-PORTFOLIO
+           SORT SYM-SORT-FILE
+               ON ASCENDING KEY SYM-SORT-SYMBOL
+               INPUT PROCEDURE IS BUILD-SYM-SORT-FILE
+               OUTPUT PROCEDURE IS WRITE-SYMBOL-SUMMARY.
+
+       REOPEN-PORTFOLIO.
+           CLOSE PORTFOLIO-FILE
+           OPEN INPUT PORTFOLIO-FILE.
+
+       BUILD-SORT-FILE.
+           PERFORM TRUNCATE-CHECKPOINT-DETAIL
+           PERFORM REPLAY-CHECKPOINT-DETAIL
+           IF WS-CHECKPOINT-COUNT > 0
+               OPEN EXTEND CHECKPOINT-DETAIL-FILE
+           ELSE
+               OPEN OUTPUT CHECKPOINT-DETAIL-FILE
+           END-IF
            MOVE 'N' TO END-OF-FILE
+           MOVE 0 TO WS-SKIP-COUNT
+           PERFORM UNTIL END-OF-FILE = 'Y'
+                   OR WS-SKIP-COUNT >= WS-CHECKPOINT-COUNT
+               READ PORTFOLIO-FILE INTO INVESTMENT-RECORD
+                   AT END
+                       MOVE 'Y' TO END-OF-FILE
+                   NOT AT END
+                       ADD 1 TO WS-SKIP-COUNT
+               END-READ
+           END-PERFORM
            PERFORM UNTIL END-OF-FILE = 'Y'
                READ PORTFOLIO-FILE INTO INVESTMENT-RECORD
                    AT END
@@ -158,50 +679,543 @@
                    NOT AT END
                        ADD 1 TO RECORD-READ-COUNT
                        PERFORM PROCESS-INVESTMENT-RECORD
+                       PERFORM WRITE-CHECKPOINT-IF-DUE
                END-READ
-           END-PERFORM.
+           END-PERFORM
+           CLOSE CHECKPOINT-DETAIL-FILE
+           PERFORM CLEAR-CHECKPOINT.
+
+      * Resume must not double-write the overlap window; trim the
+      * detail file back to WS-DETAIL-COUNT before replaying it.
+       TRUNCATE-CHECKPOINT-DETAIL.
+           IF WS-CHECKPOINT-COUNT > 0
+               MOVE 0 TO WS-DETAIL-KEPT-COUNT
+               MOVE 'N' TO WS-CKPT-DETAIL-EOF
+               OPEN INPUT CHECKPOINT-DETAIL-FILE
+               OPEN OUTPUT CHECKPOINT-DETAIL-TEMP-FILE
+               PERFORM UNTIL WS-CKPT-DETAIL-EOF = 'Y'
+                       OR WS-DETAIL-KEPT-COUNT >= WS-DETAIL-COUNT
+                   READ CHECKPOINT-DETAIL-FILE
+                       AT END
+                           MOVE 'Y' TO WS-CKPT-DETAIL-EOF
+                       NOT AT END
+                           MOVE CKPT-DETAIL-RECORD TO
+                               CKPT-DETAIL-TEMP-RECORD
+                           WRITE CKPT-DETAIL-TEMP-RECORD
+                           ADD 1 TO WS-DETAIL-KEPT-COUNT
+                   END-READ
+               END-PERFORM
+               CLOSE CHECKPOINT-DETAIL-FILE
+               CLOSE CHECKPOINT-DETAIL-TEMP-FILE
+               MOVE 'N' TO WS-CKPT-DETAIL-EOF
+               OPEN INPUT CHECKPOINT-DETAIL-TEMP-FILE
+               OPEN OUTPUT CHECKPOINT-DETAIL-FILE
+               PERFORM UNTIL WS-CKPT-DETAIL-EOF = 'Y'
+                   READ CHECKPOINT-DETAIL-TEMP-FILE
+                       AT END
+                           MOVE 'Y' TO WS-CKPT-DETAIL-EOF
+                       NOT AT END
+                           MOVE CKPT-DETAIL-TEMP-RECORD TO
+                               CKPT-DETAIL-RECORD
+                           WRITE CKPT-DETAIL-RECORD
+                   END-READ
+               END-PERFORM
+               CLOSE CHECKPOINT-DETAIL-TEMP-FILE
+               CLOSE CHECKPOINT-DETAIL-FILE
+           END-IF.
+
+      * Re-releases carried-forward lots into this run's SORT.
+       REPLAY-CHECKPOINT-DETAIL.
+           IF WS-CHECKPOINT-COUNT > 0
+               MOVE 'N' TO WS-CKPT-DETAIL-EOF
+               OPEN INPUT CHECKPOINT-DETAIL-FILE
+               PERFORM UNTIL WS-CKPT-DETAIL-EOF = 'Y'
+                   READ CHECKPOINT-DETAIL-FILE INTO CKPT-DETAIL-RECORD
+                       AT END
+                           MOVE 'Y' TO WS-CKPT-DETAIL-EOF
+                       NOT AT END
+                           MOVE CKDT-GAIN-LOSS TO SORT-GAIN-LOSS
+                           MOVE CKDT-MARKET-VALUE TO SORT-MARKET-VALUE
+                           MOVE CKDT-SYMBOL TO SORT-SYMBOL
+                           MOVE CKDT-ACQUISITION-DATE TO
+                               SORT-ACQUISITION-DATE
+                           MOVE CKDT-STOCK-NAME TO SORT-STOCK-NAME
+                           MOVE CKDT-SHARES TO SORT-SHARES
+                           MOVE CKDT-UNIT-COST TO SORT-UNIT-COST
+                           MOVE CKDT-CLOSING-PRICE TO SORT-CLOSING-PRICE
+                           MOVE CKDT-COST-BASE TO SORT-COST-BASE
+                           RELEASE SORT-RECORD
+                   END-READ
+               END-PERFORM
+               CLOSE CHECKPOINT-DETAIL-FILE
+           END-IF.
 
        PROCESS-INVESTMENT-RECORD.
-           MOVE 0 TO FOUND-INDEX
-           PERFORM VARYING I FROM 1 BY 1 UNTIL
-           I > STOCK-COUNT OR FOUND-INDEX > 0
-               IF STOCK-SYMBOL(I) = INVESTMENT-SYMBOL
-                   MOVE I TO FOUND-INDEX
+           IF LOT-SHARES NOT NUMERIC OR LOT-SHARES = 0
+               MOVE 'INVALID SHARES - ZERO OR NON-NUMERIC'
+                   TO REJ-REASON
+               PERFORM WRITE-REJECT-LINE
+           ELSE
+               IF LOT-COST NOT NUMERIC OR LOT-COST = 0
+                   MOVE 'INVALID COST - ZERO OR NON-NUMERIC'
+                       TO REJ-REASON
+                   PERFORM WRITE-REJECT-LINE
+               ELSE
+                   PERFORM LOOKUP-AND-RELEASE-LOT
                END-IF
-           END-PERFORM
-           IF FOUND-INDEX > 0
-               COMPUTE CALC-COST-BASE = INVESTMENT-SHARES * AVERAGE-COST
-               COMPUTE CALC-MARKET-VALUE =
-               INVESTMENT-SHARES * CLOSING-PRICE(FOUND-INDEX)
+           END-IF.
+
+       LOOKUP-AND-RELEASE-LOT.
+           MOVE 'N' TO STOCK-FOUND
+           MOVE INVESTMENT-SYMBOL TO STOCK-SYMBOL-IN
+           READ STOCKS-FILE
+               INVALID KEY
+                   MOVE 'N' TO STOCK-FOUND
+               NOT INVALID KEY
+                   MOVE 'Y' TO STOCK-FOUND
+           END-READ
+           IF STOCK-WAS-FOUND
+               IF CLOSING-PRICE-IN NOT NUMERIC OR CLOSING-PRICE-IN = 0
+                   MOVE 'INVALID STOCK PRICE - ZERO OR NON-NUMERIC'
+                       TO REJ-REASON
+                   PERFORM WRITE-REJECT-LINE
+               ELSE
+                   COMPUTE CALC-COST-BASE = LOT-SHARES * LOT-COST
+                   COMPUTE CALC-MARKET-VALUE =
+                   LOT-SHARES * CLOSING-PRICE-IN
+                   COMPUTE CALC-GAIN-LOSS =
+                   CALC-MARKET-VALUE - CALC-COST-BASE
+                   MOVE CALC-GAIN-LOSS TO SORT-GAIN-LOSS
+                   MOVE CALC-MARKET-VALUE TO SORT-MARKET-VALUE
+                   MOVE INVESTMENT-SYMBOL TO SORT-SYMBOL
+                   MOVE LOT-ACQUISITION-DATE TO SORT-ACQUISITION-DATE
+                   MOVE STOCK-NAME-IN TO SORT-STOCK-NAME
+                   MOVE LOT-SHARES TO SORT-SHARES
+                   MOVE LOT-COST TO SORT-UNIT-COST
+                   MOVE CLOSING-PRICE-IN TO SORT-CLOSING-PRICE
+                   MOVE CALC-COST-BASE TO SORT-COST-BASE
+                   RELEASE SORT-RECORD
+                   MOVE SORT-GAIN-LOSS TO CKDT-GAIN-LOSS
+                   MOVE SORT-MARKET-VALUE TO CKDT-MARKET-VALUE
+                   MOVE SORT-SYMBOL TO CKDT-SYMBOL
+                   MOVE SORT-ACQUISITION-DATE TO CKDT-ACQUISITION-DATE
+                   MOVE SORT-STOCK-NAME TO CKDT-STOCK-NAME
+                   MOVE SORT-SHARES TO CKDT-SHARES
+                   MOVE SORT-UNIT-COST TO CKDT-UNIT-COST
+                   MOVE SORT-CLOSING-PRICE TO CKDT-CLOSING-PRICE
+                   MOVE SORT-COST-BASE TO CKDT-COST-BASE
+                   WRITE CKPT-DETAIL-RECORD
+                   ADD 1 TO WS-DETAIL-COUNT
+               END-IF
+           ELSE
+               MOVE INVESTMENT-SYMBOL TO EXC-SYMBOL
+               MOVE LOT-SHARES TO EXC-SHARES
+               MOVE LOT-COST TO EXC-AVERAGE-COST
+               MOVE 'SYMBOL NOT FOUND IN STOCK MASTER' TO EXC-REASON
+               MOVE WS-EXCEPTION-LINE TO EXCEPTION-RECORD
+               WRITE EXCEPTION-RECORD
+               ADD 1 TO EXCEPTION-COUNT
+           END-IF.
+
+       WRITE-REJECT-LINE.
+           MOVE INVESTMENT-SYMBOL TO REJ-SYMBOL
+           MOVE LOT-SHARES TO REJ-SHARES
+           MOVE LOT-COST TO REJ-COST
+           MOVE WS-REJECT-LINE TO REJECT-RECORD
+           WRITE REJECT-RECORD
+           ADD 1 TO REJECT-COUNT.
+
+       WRITE-SORTED-REPORT.
+           MOVE 'N' TO SORT-EOF
+           PERFORM UNTIL SORT-EOF = 'Y'
+               RETURN SORT-WORK-FILE
+                   AT END
+                       MOVE 'Y' TO SORT-EOF
+                   NOT AT END
+                       PERFORM FORMAT-AND-WRITE-REPORT-LINE
+               END-RETURN
+           END-PERFORM.
+
+       FORMAT-AND-WRITE-REPORT-LINE.
+           MOVE SORT-SYMBOL TO WS-SYMBOL
+           MOVE SORT-ACQUISITION-DATE TO WS-ACQ-DATE
+           MOVE SORT-STOCK-NAME TO WS-STOCK-NAME
+           MOVE SORT-SHARES TO EDITED-SHARES
+           MOVE EDITED-SHARES TO WS-SHARES
+           MOVE SORT-UNIT-COST TO EDITED-UNIT-COST
+           MOVE EDITED-UNIT-COST TO WS-UNIT-COST
+           MOVE SORT-CLOSING-PRICE TO EDITED-CLOSING-PRICE
+           MOVE EDITED-CLOSING-PRICE TO WS-CLOSING-PRICE
+           MOVE SORT-COST-BASE TO EDITED-COST-BASE
+           MOVE EDITED-COST-BASE TO WS-COST-BASE
+           MOVE SORT-MARKET-VALUE TO EDITED-MARKET-VALUE
+           MOVE EDITED-MARKET-VALUE TO WS-MARKET-VALUE
+           MOVE SORT-GAIN-LOSS TO EDITED-GAIN-LOSS
+           MOVE EDITED-GAIN-LOSS TO WS-GAIN-LOSS
+           MOVE WS-REPORT-LINE TO REPORT-RECORD
+           WRITE REPORT-RECORD
+           ADD 1 TO RECORD-WRITE-COUNT
+           ADD SORT-COST-BASE TO WS-TOTAL-COST-BASE
+           ADD SORT-MARKET-VALUE TO WS-TOTAL-MARKET-VALUE
+           ADD SORT-GAIN-LOSS TO WS-TOTAL-GAIN-LOSS.
+
+       BUILD-SYM-SORT-FILE.
+           MOVE 'N' TO END-OF-FILE
+           PERFORM UNTIL END-OF-FILE = 'Y'
+               READ PORTFOLIO-FILE INTO INVESTMENT-RECORD
+                   AT END
+                       MOVE 'Y' TO END-OF-FILE
+                   NOT AT END
+                       PERFORM BUILD-SYM-SORT-RECORD
+               END-READ
+           END-PERFORM.
+
+       BUILD-SYM-SORT-RECORD.
+           IF LOT-SHARES NOT NUMERIC OR LOT-SHARES = 0
+                   OR LOT-COST NOT NUMERIC OR LOT-COST = 0
+               CONTINUE
+           ELSE
+               PERFORM LOOKUP-AND-RELEASE-SYM-LOT
+           END-IF.
+
+       LOOKUP-AND-RELEASE-SYM-LOT.
+           MOVE 'N' TO STOCK-FOUND
+           MOVE INVESTMENT-SYMBOL TO STOCK-SYMBOL-IN
+           READ STOCKS-FILE
+               INVALID KEY
+                   MOVE 'N' TO STOCK-FOUND
+               NOT INVALID KEY
+                   MOVE 'Y' TO STOCK-FOUND
+           END-READ
+           IF STOCK-WAS-FOUND
+               AND CLOSING-PRICE-IN IS NUMERIC
+               AND CLOSING-PRICE-IN NOT = 0
+               COMPUTE CALC-COST-BASE = LOT-SHARES * LOT-COST
+               COMPUTE CALC-MARKET-VALUE = LOT-SHARES * CLOSING-PRICE-IN
                COMPUTE CALC-GAIN-LOSS =
                CALC-MARKET-VALUE - CALC-COST-BASE
-               MOVE STOCK-NAME(FOUND-INDEX) TO WS-STOCK-NAME
-               MOVE INVESTMENT-SHARES TO EDITED-SHARES
-               MOVE EDITED-SHARES TO WS-SHARES
-               MOVE AVERAGE-COST TO EDITED-UNIT-COST
-               MOVE EDITED-UNIT-COST TO WS-UNIT-COST
-               MOVE CLOSING-PRICE(FOUND-INDEX) TO EDITED-CLOSING-PRICE
-               MOVE EDITED-CLOSING-PRICE TO WS-CLOSING-PRICE
-               MOVE CALC-COST-BASE TO EDITED-COST-BASE
-               MOVE EDITED-COST-BASE TO WS-COST-BASE
-               MOVE CALC-MARKET-VALUE TO EDITED-MARKET-VALUE
-               MOVE EDITED-MARKET-VALUE TO WS-MARKET-VALUE
-               MOVE CALC-GAIN-LOSS TO EDITED-GAIN-LOSS
-               MOVE EDITED-GAIN-LOSS TO WS-GAIN-LOSS
-               MOVE WS-REPORT-LINE TO REPORT-RECORD
-               WRITE REPORT-RECORD
-               ADD 1 TO RECORD-WRITE-COUNT
+               MOVE INVESTMENT-SYMBOL TO SYM-SORT-SYMBOL
+               MOVE STOCK-NAME-IN TO SYM-SORT-STOCK-NAME
+               MOVE LOT-SHARES TO SYM-SORT-SHARES
+               MOVE CALC-COST-BASE TO SYM-SORT-COST-BASE
+               MOVE CALC-MARKET-VALUE TO SYM-SORT-MARKET-VALUE
+               MOVE CALC-GAIN-LOSS TO SYM-SORT-GAIN-LOSS
+               MOVE CLOSING-PRICE-IN TO SYM-SORT-CLOSING-PRICE
+               RELEASE SYM-SORT-RECORD
            END-IF.
 
+       WRITE-SYMBOL-SUMMARY.
+           MOVE 'N' TO SYM-EOF
+           MOVE 'Y' TO CB-FIRST-RECORD
+           PERFORM WRITE-SYMBOL-SUMMARY-HEADER
+           PERFORM UNTIL SYM-EOF = 'Y'
+               RETURN SYM-SORT-FILE
+                   AT END
+                       MOVE 'Y' TO SYM-EOF
+                   NOT AT END
+                       PERFORM PROCESS-SYM-SORT-RECORD
+               END-RETURN
+           END-PERFORM
+           IF CB-FIRST-RECORD = 'N'
+               PERFORM WRITE-SYMBOL-SUMMARY-LINE
+           END-IF
+           PERFORM WRITE-SEPARATOR.
+
+       WRITE-SYMBOL-SUMMARY-HEADER.
+           MOVE SPACES TO REPORT-RECORD
+           MOVE 'SYMBOL SUMMARY - ROLLED UP BY POSITION'
+               TO REPORT-RECORD
+           WRITE REPORT-RECORD
+           PERFORM WRITE-HEADER.
+
+       PROCESS-SYM-SORT-RECORD.
+           IF CB-FIRST-RECORD = 'Y'
+               PERFORM START-SYMBOL-GROUP
+           ELSE
+               IF SYM-SORT-SYMBOL NOT = CB-SYMBOL
+                   PERFORM WRITE-SYMBOL-SUMMARY-LINE
+                   PERFORM START-SYMBOL-GROUP
+               ELSE
+                   ADD SYM-SORT-SHARES TO CB-SHARES
+                   ADD SYM-SORT-COST-BASE TO CB-COST-BASE
+                   ADD SYM-SORT-MARKET-VALUE TO CB-MARKET-VALUE
+                   ADD SYM-SORT-GAIN-LOSS TO CB-GAIN-LOSS
+               END-IF
+           END-IF.
+
+       START-SYMBOL-GROUP.
+           MOVE 'N' TO CB-FIRST-RECORD
+           MOVE SYM-SORT-SYMBOL TO CB-SYMBOL
+           MOVE SYM-SORT-STOCK-NAME TO CB-STOCK-NAME
+           MOVE SYM-SORT-SHARES TO CB-SHARES
+           MOVE SYM-SORT-COST-BASE TO CB-COST-BASE
+           MOVE SYM-SORT-MARKET-VALUE TO CB-MARKET-VALUE
+           MOVE SYM-SORT-GAIN-LOSS TO CB-GAIN-LOSS
+           MOVE SYM-SORT-CLOSING-PRICE TO CB-CLOSING-PRICE.
+
+       WRITE-SYMBOL-SUMMARY-LINE.
+           MOVE SPACES TO WS-REPORT-LINE
+           MOVE CB-SYMBOL TO WS-SYMBOL
+           MOVE CB-STOCK-NAME TO WS-STOCK-NAME
+           MOVE CB-SHARES TO EDITED-SYM-SHARES
+           MOVE EDITED-SYM-SHARES TO WS-SHARES
+           MOVE CB-COST-BASE TO EDITED-COST-BASE
+           MOVE EDITED-COST-BASE TO WS-COST-BASE
+           MOVE CB-MARKET-VALUE TO EDITED-MARKET-VALUE
+           MOVE EDITED-MARKET-VALUE TO WS-MARKET-VALUE
+           MOVE CB-GAIN-LOSS TO EDITED-GAIN-LOSS
+           MOVE EDITED-GAIN-LOSS TO WS-GAIN-LOSS
+           MOVE WS-REPORT-LINE TO REPORT-RECORD
+           WRITE REPORT-RECORD
+           MOVE WS-TODAY-DATE TO HIST-RUN-DATE
+           MOVE CB-SYMBOL TO HIST-SYMBOL
+           MOVE CB-STOCK-NAME TO HIST-STOCK-NAME
+           MOVE CB-CLOSING-PRICE TO HIST-CLOSING-PRICE
+           MOVE CB-MARKET-VALUE TO HIST-MARKET-VALUE
+           WRITE HISTORY-RECORD.
+
+       WRITE-TOTAL-LINE.
+           MOVE SPACES TO WS-REPORT-LINE
+           MOVE 'TOTAL' TO WS-STOCK-NAME
+           MOVE WS-TOTAL-COST-BASE TO EDITED-COST-BASE
+           MOVE EDITED-COST-BASE TO WS-COST-BASE
+           MOVE WS-TOTAL-MARKET-VALUE TO EDITED-MARKET-VALUE
+           MOVE EDITED-MARKET-VALUE TO WS-MARKET-VALUE
+           MOVE WS-TOTAL-GAIN-LOSS TO EDITED-GAIN-LOSS
+           MOVE EDITED-GAIN-LOSS TO WS-GAIN-LOSS
+           MOVE WS-REPORT-LINE TO REPORT-RECORD
+           WRITE REPORT-RECORD.
+
        TERMINATION.
+           PERFORM WRITE-TOTAL-LINE
            PERFORM WRITE-SEPARATOR
            MOVE SPACES TO REPORT-RECORD
            STRING 'Records read:    ' DELIMITED BY SIZE
                RECORD-READ-COUNT DELIMITED BY SIZE
                '   Records written:   ' DELIMITED BY SIZE
                RECORD-WRITE-COUNT DELIMITED BY SIZE
+               '   Exceptions:   ' DELIMITED BY SIZE
+               EXCEPTION-COUNT DELIMITED BY SIZE
+               '   Rejected:   ' DELIMITED BY SIZE
+               REJECT-COUNT DELIMITED BY SIZE
                INTO REPORT-RECORD
            WRITE REPORT-RECORD
            CLOSE STOCKS-FILE
            CLOSE PORTFOLIO-FILE
-           CLOSE REPORT-FILE.
+           CLOSE REPORT-FILE
+           CLOSE EXCEPTION-FILE
+           CLOSE REJECT-FILE
+           CLOSE HISTORY-FILE.
+
+       TREND-REPORT.
+           OPEN INPUT HISTORY-FILE
+           OPEN OUTPUT TREND-REPORT-FILE
+           PERFORM WRITE-TREND-HEADER
+           SORT TREND-SORT-FILE
+               ON ASCENDING KEY TRND-SYMBOL
+               ON ASCENDING KEY TRND-RUN-DATE
+               INPUT PROCEDURE IS BUILD-TREND-SORT-FILE
+               OUTPUT PROCEDURE IS WRITE-TREND-DETAIL
+           CLOSE HISTORY-FILE
+           CLOSE TREND-REPORT-FILE.
+
+       WRITE-TREND-HEADER.
+           MOVE SPACES TO TREND-REPORT-RECORD
+           STRING 'PERFORMANCE TREND REPORT - LAST '
+               DELIMITED BY SIZE
+               WS-WINDOW-DAYS DELIMITED BY SIZE
+               ' DAYS' DELIMITED BY SIZE
+               INTO TREND-REPORT-RECORD
+           WRITE TREND-REPORT-RECORD
+           MOVE 'SYMBOL' TO TH-SYMBOL
+           MOVE 'STOCK NAME' TO TH-STOCK-NAME
+           MOVE 'FROM DATE' TO TH-FIRST-DATE
+           MOVE 'FROM PRICE' TO TH-FIRST-PRICE
+           MOVE 'TO DATE' TO TH-LAST-DATE
+           MOVE 'TO PRICE' TO TH-LAST-PRICE
+           MOVE 'PRICE CHG' TO TH-PRICE-DELTA
+           MOVE 'MKT VAL CHG' TO TH-MV-DELTA
+           MOVE WS-TREND-HEADER-LINE TO TREND-REPORT-RECORD
+           WRITE TREND-REPORT-RECORD
+           MOVE SEPARATOR-LINE TO TREND-REPORT-RECORD
+           WRITE TREND-REPORT-RECORD.
+
+       BUILD-TREND-SORT-FILE.
+           MOVE 'N' TO END-OF-FILE
+           PERFORM UNTIL END-OF-FILE = 'Y'
+               READ HISTORY-FILE INTO HISTORY-RECORD
+                   AT END
+                       MOVE 'Y' TO END-OF-FILE
+                   NOT AT END
+                       IF HIST-RUN-DATE >= WS-THRESHOLD-DATE AND
+                          HIST-RUN-DATE <= WS-TODAY-DATE
+                           MOVE HIST-SYMBOL TO TRND-SYMBOL
+                           MOVE HIST-RUN-DATE TO TRND-RUN-DATE
+                           MOVE HIST-STOCK-NAME TO TRND-STOCK-NAME
+                           MOVE HIST-CLOSING-PRICE TO
+                               TRND-CLOSING-PRICE
+                           MOVE HIST-MARKET-VALUE TO
+                               TRND-MARKET-VALUE
+                           RELEASE TREND-RECORD
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+       WRITE-TREND-DETAIL.
+           MOVE 'N' TO TREND-EOF
+           MOVE 'Y' TO TCB-FIRST-RECORD
+           PERFORM UNTIL TREND-EOF = 'Y'
+               RETURN TREND-SORT-FILE
+                   AT END
+                       MOVE 'Y' TO TREND-EOF
+                   NOT AT END
+                       PERFORM PROCESS-TREND-RECORD
+               END-RETURN
+           END-PERFORM
+           IF TCB-FIRST-RECORD = 'N'
+               PERFORM WRITE-TREND-LINE
+           END-IF.
+
+       PROCESS-TREND-RECORD.
+           IF TCB-FIRST-RECORD = 'Y' OR
+              TRND-SYMBOL NOT = TCB-SYMBOL
+               IF TCB-FIRST-RECORD = 'N'
+                   PERFORM WRITE-TREND-LINE
+               END-IF
+               MOVE 'N' TO TCB-FIRST-RECORD
+               MOVE TRND-SYMBOL TO TCB-SYMBOL
+               MOVE TRND-STOCK-NAME TO TCB-STOCK-NAME
+               MOVE TRND-RUN-DATE TO TCB-FIRST-DATE
+               MOVE TRND-CLOSING-PRICE TO TCB-FIRST-PRICE
+               MOVE TRND-MARKET-VALUE TO TCB-FIRST-MARKET-VALUE
+           END-IF
+           MOVE TRND-RUN-DATE TO TCB-LAST-DATE
+           MOVE TRND-CLOSING-PRICE TO TCB-LAST-PRICE
+           MOVE TRND-MARKET-VALUE TO TCB-LAST-MARKET-VALUE.
+
+       WRITE-TREND-LINE.
+           COMPUTE WS-PRICE-DELTA = TCB-LAST-PRICE - TCB-FIRST-PRICE
+           COMPUTE WS-MV-DELTA =
+               TCB-LAST-MARKET-VALUE - TCB-FIRST-MARKET-VALUE
+           MOVE TCB-SYMBOL TO T-SYMBOL
+           MOVE TCB-STOCK-NAME TO T-STOCK-NAME
+           MOVE TCB-FIRST-DATE TO T-FIRST-DATE
+           MOVE TCB-FIRST-PRICE TO T-FIRST-PRICE
+           MOVE TCB-LAST-DATE TO T-LAST-DATE
+           MOVE TCB-LAST-PRICE TO T-LAST-PRICE
+           MOVE WS-PRICE-DELTA TO T-PRICE-DELTA
+           MOVE WS-MV-DELTA TO T-MV-DELTA
+           MOVE WS-TREND-LINE TO TREND-REPORT-RECORD
+           WRITE TREND-REPORT-RECORD.
+
+       ALLOCATION-REPORT.
+           OPEN INPUT STOCKS-FILE
+           IF WS-STOCKS-STATUS NOT = '00'
+               DISPLAY 'UNABLE TO OPEN STOCK MASTER, STATUS='
+                   WS-STOCKS-STATUS
+               STOP RUN
+           END-IF
+           OPEN INPUT PORTFOLIO-FILE
+           OPEN OUTPUT ALLOCATION-REPORT-FILE
+           PERFORM WRITE-ALLOCATION-HEADER
+           SORT SECTOR-SORT-FILE
+               ON ASCENDING KEY SECT-SORT-SECTOR
+               INPUT PROCEDURE IS BUILD-SECTOR-SORT-FILE
+               OUTPUT PROCEDURE IS WRITE-SECTOR-ALLOCATION
+           CLOSE STOCKS-FILE
+           CLOSE PORTFOLIO-FILE
+           CLOSE ALLOCATION-REPORT-FILE.
+
+       WRITE-ALLOCATION-HEADER.
+           MOVE SPACES TO ALLOCATION-REPORT-RECORD
+           MOVE 'SECTOR / ASSET-CLASS ALLOCATION REPORT'
+               TO ALLOCATION-REPORT-RECORD
+           WRITE ALLOCATION-REPORT-RECORD
+           MOVE 'SECTOR' TO AH-SECTOR
+           MOVE 'MARKET VALUE' TO AH-MARKET-VALUE
+           MOVE 'PERCENT' TO AH-PERCENT
+           MOVE WS-ALLOCATION-HEADER-LINE TO ALLOCATION-REPORT-RECORD
+           WRITE ALLOCATION-REPORT-RECORD
+           MOVE SEPARATOR-LINE TO ALLOCATION-REPORT-RECORD
+           WRITE ALLOCATION-REPORT-RECORD.
+
+       BUILD-SECTOR-SORT-FILE.
+           MOVE 'N' TO END-OF-FILE
+           PERFORM UNTIL END-OF-FILE = 'Y'
+               READ PORTFOLIO-FILE INTO INVESTMENT-RECORD
+                   AT END
+                       MOVE 'Y' TO END-OF-FILE
+                   NOT AT END
+                       PERFORM BUILD-SECTOR-SORT-RECORD
+               END-READ
+           END-PERFORM.
+
+       BUILD-SECTOR-SORT-RECORD.
+           IF LOT-SHARES NOT NUMERIC OR LOT-SHARES = 0
+                   OR LOT-COST NOT NUMERIC OR LOT-COST = 0
+               CONTINUE
+           ELSE
+               PERFORM LOOKUP-AND-RELEASE-SECTOR-LOT
+           END-IF.
+
+       LOOKUP-AND-RELEASE-SECTOR-LOT.
+           MOVE 'N' TO STOCK-FOUND
+           MOVE INVESTMENT-SYMBOL TO STOCK-SYMBOL-IN
+           READ STOCKS-FILE
+               INVALID KEY
+                   MOVE 'N' TO STOCK-FOUND
+               NOT INVALID KEY
+                   MOVE 'Y' TO STOCK-FOUND
+           END-READ
+           IF STOCK-WAS-FOUND
+               AND CLOSING-PRICE-IN IS NUMERIC
+               AND CLOSING-PRICE-IN NOT = 0
+               COMPUTE CALC-MARKET-VALUE =
+                   LOT-SHARES * CLOSING-PRICE-IN
+               MOVE STOCK-SECTOR-IN TO SECT-SORT-SECTOR
+               MOVE CALC-MARKET-VALUE TO SECT-SORT-MARKET-VALUE
+               RELEASE SECTOR-SORT-RECORD
+           END-IF.
+
+       WRITE-SECTOR-ALLOCATION.
+           MOVE 'N' TO SECT-EOF
+           MOVE 'Y' TO SCB-FIRST-RECORD
+           PERFORM UNTIL SECT-EOF = 'Y'
+               RETURN SECTOR-SORT-FILE
+                   AT END
+                       MOVE 'Y' TO SECT-EOF
+                   NOT AT END
+                       PERFORM PROCESS-SECTOR-SORT-RECORD
+               END-RETURN
+           END-PERFORM
+           IF SCB-FIRST-RECORD = 'N'
+               PERFORM WRITE-ALLOCATION-LINE
+           END-IF.
+
+       PROCESS-SECTOR-SORT-RECORD.
+           IF SCB-FIRST-RECORD = 'Y'
+               MOVE 'N' TO SCB-FIRST-RECORD
+               MOVE SECT-SORT-SECTOR TO SCB-SECTOR
+               MOVE SECT-SORT-MARKET-VALUE TO SCB-MARKET-VALUE
+           ELSE
+               IF SECT-SORT-SECTOR NOT = SCB-SECTOR
+                   PERFORM WRITE-ALLOCATION-LINE
+                   MOVE SECT-SORT-SECTOR TO SCB-SECTOR
+                   MOVE SECT-SORT-MARKET-VALUE TO SCB-MARKET-VALUE
+               ELSE
+                   ADD SECT-SORT-MARKET-VALUE TO SCB-MARKET-VALUE
+               END-IF
+           END-IF.
+
+       WRITE-ALLOCATION-LINE.
+           MOVE SCB-SECTOR TO ALLOC-SECTOR
+           MOVE SCB-MARKET-VALUE TO ALLOC-MARKET-VALUE
+           IF WS-TOTAL-MARKET-VALUE > 0
+               COMPUTE WS-SECTOR-PERCENT ROUNDED =
+                   (SCB-MARKET-VALUE / WS-TOTAL-MARKET-VALUE) * 100
+           ELSE
+               MOVE 0 TO WS-SECTOR-PERCENT
+           END-IF
+           MOVE WS-SECTOR-PERCENT TO ALLOC-PERCENT
+           MOVE WS-ALLOCATION-LINE TO ALLOCATION-REPORT-RECORD
+           WRITE ALLOCATION-REPORT-RECORD.
