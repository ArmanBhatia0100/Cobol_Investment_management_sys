@@ -0,0 +1,90 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. STOCKLOAD.
+
+      * One-time/ad-hoc conversion utility: reads the old flat-text
+      * stock master (plain LINE SEQUENTIAL, fixed columns, no key)
+      * and loads it into the INDEXED STOCKS-FILE that
+      * INVESTMENT-REPRT now requires. Run this once before the first
+      * INVESTMENT-REPRT run against a site that still has the old
+      * flat STOCKS.txt, and again any time the flat master is
+      * refreshed from upstream in its old format.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STOCKS-FLAT-FILE ASSIGN TO '..\STOCKS-FLAT.txt'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FLAT-STATUS.
+
+           SELECT STOCKS-FILE ASSIGN TO '..\STOCKS.txt'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS STOCK-SYMBOL-IN
+               FILE STATUS IS WS-STOCKS-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD STOCKS-FLAT-FILE.
+       01 STOCKS-FLAT-RECORD.
+           05 FLAT-SYMBOL-IN       PIC X(7).
+           05 FLAT-NAME-IN         PIC X(25).
+           05 FLAT-PRICE-IN        PIC 9(4)V99.
+           05 FLAT-SECTOR-IN       PIC X(10).
+
+       FD STOCKS-FILE.
+       01 STOCK-RECORD.
+           05 STOCK-SYMBOL-IN      PIC X(7).
+           05 STOCK-NAME-IN        PIC X(25).
+           05 CLOSING-PRICE-IN     PIC 9(4)V99.
+           05 STOCK-SECTOR-IN      PIC X(10).
+
+       WORKING-STORAGE SECTION.
+       01 WS-STOCKS-STATUS         PIC XX.
+       01 WS-FLAT-STATUS           PIC XX.
+       01 WS-FLAT-EOF              PIC X VALUE 'N'.
+       01 WS-LOAD-COUNT            PIC 9(5) VALUE ZERO.
+       01 WS-SKIP-COUNT            PIC 9(5) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           OPEN INPUT STOCKS-FLAT-FILE
+           IF WS-FLAT-STATUS NOT = '00'
+               DISPLAY 'UNABLE TO OPEN FLAT STOCK FILE, STATUS='
+                   WS-FLAT-STATUS
+               STOP RUN
+           END-IF
+           OPEN OUTPUT STOCKS-FILE
+           IF WS-STOCKS-STATUS NOT = '00'
+               DISPLAY 'UNABLE TO CREATE STOCK MASTER, STATUS='
+                   WS-STOCKS-STATUS
+               STOP RUN
+           END-IF
+           PERFORM UNTIL WS-FLAT-EOF = 'Y'
+               READ STOCKS-FLAT-FILE INTO STOCKS-FLAT-RECORD
+                   AT END
+                       MOVE 'Y' TO WS-FLAT-EOF
+                   NOT AT END
+                       PERFORM LOAD-STOCK-RECORD
+               END-READ
+           END-PERFORM
+           CLOSE STOCKS-FLAT-FILE
+           CLOSE STOCKS-FILE
+           DISPLAY 'STOCK MASTER LOAD COMPLETE, RECORDS WRITTEN: '
+               WS-LOAD-COUNT
+           DISPLAY 'RECORDS SKIPPED (INVALID/DUPLICATE KEY): '
+               WS-SKIP-COUNT
+           STOP RUN.
+
+       LOAD-STOCK-RECORD.
+           MOVE FLAT-SYMBOL-IN TO STOCK-SYMBOL-IN
+           MOVE FLAT-NAME-IN TO STOCK-NAME-IN
+           MOVE FLAT-PRICE-IN TO CLOSING-PRICE-IN
+           MOVE FLAT-SECTOR-IN TO STOCK-SECTOR-IN
+           WRITE STOCK-RECORD
+               INVALID KEY
+                   DISPLAY 'SKIPPING DUPLICATE/INVALID SYMBOL: '
+                       FLAT-SYMBOL-IN
+                   ADD 1 TO WS-SKIP-COUNT
+               NOT INVALID KEY
+                   ADD 1 TO WS-LOAD-COUNT
+           END-WRITE.
